@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Copybook: PLGWORK
+      * Purpose:  Record layout for the PLAGES-WORK intermediate file
+      *           that hands Plages master values to 02-Manipulations
+      *           for batch processing.
+      ******************************************************************
+       01  PLAGES-WORK-RECORD.
+           05  PW-VALUE                   PIC 99.
