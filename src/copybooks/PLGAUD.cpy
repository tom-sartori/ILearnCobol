@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: PLGAUD
+      * Purpose:  Record layout for the PLAGES-AUDIT trail file. One
+      *           record is appended for every ACCEPT of saisie in
+      *           01-Plages, valid or not.
+      ******************************************************************
+       01  PLAGES-AUDIT-RECORD.
+           05  PA-TIMESTAMP               PIC X(21).
+           05  PA-RAW-TEXT                PIC X(15).
+           05  PA-VALUE                   PIC 9(15).
