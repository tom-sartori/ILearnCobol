@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: PLGPARM
+      * Purpose:  Configurable, recompile-to-retune Plages parameters:
+      *           min/max bounds for the range check, and the
+      *           checkpoint interval for batch capture runs. Change
+      *           the VALUE clauses and recompile to retune.
+      ******************************************************************
+       01  PLAGES-RANGE-PARMS.
+           05  PRM-VAL-MIN             PIC 9(15) VALUE 1.
+           05  PRM-VAL-MAX             PIC 9(15) VALUE 999999999999999.
+           05  PRM-CHECKPOINT-INTERVAL PIC 9(9) VALUE 10.
