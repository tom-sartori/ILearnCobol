@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: PLGEXTR
+      * Purpose:  Fixed-width record layout for the PLAGES-EXTRACT
+      *           feed built from the Plages master file for a
+      *           downstream system to pick up.
+      ******************************************************************
+       01  PLAGES-EXTRACT-RECORD.
+           05  PE-KEY                     PIC X(26).
+           05  PE-VALUE                   PIC 9(15).
+           05  PE-TIMESTAMP                PIC X(21).
