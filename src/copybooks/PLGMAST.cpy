@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: PLGMAST
+      * Purpose:  Record layout for the PLAGES-MASTER transaction file.
+      ******************************************************************
+       01  PLAGES-MASTER-RECORD.
+           05  PM-KEY.
+               10  PM-KEY-TIMESTAMP        PIC X(21).
+               10  PM-KEY-SEQUENCE         PIC 9(5).
+           05  PM-VALUE                    PIC 9(15).
+           05  PM-TIMESTAMP                PIC X(21).
