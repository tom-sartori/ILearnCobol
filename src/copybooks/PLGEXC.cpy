@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: PLGEXC
+      * Purpose:  Record layout for the PLAGES-EXCEPTION report written
+      *           by 02-Manipulations whenever the a/b/c arithmetic
+      *           overflows its PIC 99 result field.
+      ******************************************************************
+       01  PLAGES-EXCEPTION-RECORD.
+           05  PX-TIMESTAMP               PIC X(21).
+           05  PX-A                       PIC 99.
+           05  PX-B                       PIC 99.
+           05  PX-C                       PIC 99.
+           05  PX-OPERATION               PIC X(10).
+           05  PX-MESSAGE                 PIC X(40).
