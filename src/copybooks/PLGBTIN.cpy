@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Copybook: PLGBTIN
+      * Purpose:  Record layout for the PLAGES-BATCH-INPUT file read by
+      *           07-PlagesBatchCapture, one captured value per record.
+      ******************************************************************
+       01  PLAGES-BATCH-INPUT-RECORD.
+           05  BI-VALUE                   PIC 9(15).
