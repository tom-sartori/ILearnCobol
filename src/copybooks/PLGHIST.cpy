@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: PLGHIST
+      * Purpose:  Record layout for the PLAGES-HISTORY change-history
+      *           file written by 05-PlagesInquiry whenever a prior
+      *           Plages entry is corrected.
+      ******************************************************************
+       01  PLAGES-HISTORY-RECORD.
+           05  PH-KEY                     PIC X(26).
+           05  PH-OLD-VALUE                PIC 9(15).
+           05  PH-NEW-VALUE                PIC 9(15).
+           05  PH-REASON-CODE              PIC X(2).
+           05  PH-TIMESTAMP                PIC X(21).
