@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Copybook: PLGCHK
+      * Purpose:  Record layout for the PLAGES-CHECKPOINT file used by
+      *           07-PlagesBatchCapture to resume a large batch run
+      *           after an abend instead of re-keying from the start.
+      ******************************************************************
+       01  PLAGES-CHECKPOINT-RECORD.
+           05  CK-LAST-RECORD-NUMBER      PIC 9(9).
