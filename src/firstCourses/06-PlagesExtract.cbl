@@ -0,0 +1,72 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Batch extract that reads the PLAGES-MASTER file and
+      *          writes a fixed-width feed for a downstream system to
+      *          pick up.
+      * Tectonics: cobc
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 06-PlagesExtract.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLAGES-MASTER-FILE
+               ASSIGN TO "PLAGESM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PM-KEY
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT PLAGES-EXTRACT-FILE
+               ASSIGN TO "PLAGESEX"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PLAGES-MASTER-FILE.
+           COPY PLGMAST.
+
+       FD  PLAGES-EXTRACT-FILE.
+           COPY PLGEXTR.
+
+       WORKING-STORAGE SECTION.
+       77 WS-MASTER-STATUS PIC XX.
+       77 WS-EXTRACT-STATUS PIC XX.
+       77 WS-RECORD-COUNT PIC 9(9) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           OPEN INPUT PLAGES-MASTER-FILE.
+           OPEN OUTPUT PLAGES-EXTRACT-FILE.
+
+           IF WS-MASTER-STATUS = '35'
+               MOVE '10' TO WS-MASTER-STATUS
+           ELSE
+               PERFORM READ-MASTER-RECORD
+           END-IF.
+           PERFORM UNTIL WS-MASTER-STATUS = '10'
+               PERFORM WRITE-EXTRACT-RECORD
+               PERFORM READ-MASTER-RECORD
+           END-PERFORM.
+
+           CLOSE PLAGES-MASTER-FILE.
+           CLOSE PLAGES-EXTRACT-FILE.
+           DISPLAY 'Plages entries extracted : ' WS-RECORD-COUNT.
+           STOP RUN.
+
+       READ-MASTER-RECORD.
+           READ PLAGES-MASTER-FILE NEXT RECORD
+               AT END MOVE '10' TO WS-MASTER-STATUS
+           END-READ.
+
+       WRITE-EXTRACT-RECORD.
+           MOVE PM-KEY TO PE-KEY.
+           MOVE PM-VALUE TO PE-VALUE.
+           MOVE PM-TIMESTAMP TO PE-TIMESTAMP.
+           WRITE PLAGES-EXTRACT-RECORD.
+           ADD 1 TO WS-RECORD-COUNT.
