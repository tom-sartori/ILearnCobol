@@ -0,0 +1,155 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Batch variant of 01-Plages that loops over a whole
+      *          file of values instead of a single interactive ACCEPT,
+      *          checkpointing every N records so a large run can
+      *          resume after an abend instead of being re-keyed from
+      *          the start.
+      * Tectonics: cobc
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 07-PlagesBatchCapture.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLAGES-BATCH-INPUT-FILE
+               ASSIGN TO "PLAGESBI"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+
+           SELECT PLAGES-CHECKPOINT-FILE
+               ASSIGN TO "PLAGESCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT PLAGES-MASTER-FILE
+               ASSIGN TO "PLAGESM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-KEY
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT PLAGES-AUDIT-FILE
+               ASSIGN TO "PLAGESAU"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PLAGES-BATCH-INPUT-FILE.
+           COPY PLGBTIN.
+
+       FD  PLAGES-CHECKPOINT-FILE.
+           COPY PLGCHK.
+
+       FD  PLAGES-MASTER-FILE.
+           COPY PLGMAST.
+
+       FD  PLAGES-AUDIT-FILE.
+           COPY PLGAUD.
+
+       WORKING-STORAGE SECTION.
+       COPY PLGPARM.
+       77 val PIC 9(15).
+       77 WS-INPUT-STATUS PIC XX.
+       77 WS-CHECKPOINT-STATUS PIC XX.
+       77 WS-MASTER-STATUS PIC XX.
+       77 WS-AUDIT-STATUS PIC XX.
+       77 WS-KEY-SEQUENCE PIC 9(5) VALUE 1.
+       77 WS-START-RECORD PIC 9(9) VALUE ZEROES.
+       77 WS-RECORD-NUMBER PIC 9(9) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM READ-CHECKPOINT.
+
+           OPEN INPUT PLAGES-BATCH-INPUT-FILE.
+           IF WS-INPUT-STATUS = '35'
+               MOVE '10' TO WS-INPUT-STATUS
+           ELSE
+               PERFORM WS-START-RECORD TIMES
+                   PERFORM READ-INPUT-RECORD
+               END-PERFORM
+               PERFORM READ-INPUT-RECORD
+           END-IF.
+           PERFORM UNTIL WS-INPUT-STATUS = '10'
+               PERFORM PROCESS-ONE-ENTRY
+               PERFORM READ-INPUT-RECORD
+           END-PERFORM.
+           CLOSE PLAGES-BATCH-INPUT-FILE.
+
+           IF WS-RECORD-NUMBER > WS-START-RECORD
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+           DISPLAY 'Batch capture complete. Records processed : '
+               WS-RECORD-NUMBER.
+           STOP RUN.
+
+       READ-CHECKPOINT.
+           OPEN INPUT PLAGES-CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ PLAGES-CHECKPOINT-FILE
+                   AT END MOVE ZEROES TO WS-START-RECORD
+                   NOT AT END
+                       MOVE CK-LAST-RECORD-NUMBER TO WS-START-RECORD
+               END-READ
+               CLOSE PLAGES-CHECKPOINT-FILE
+           ELSE
+               MOVE ZEROES TO WS-START-RECORD
+           END-IF.
+           MOVE WS-START-RECORD TO WS-RECORD-NUMBER.
+
+       READ-INPUT-RECORD.
+           READ PLAGES-BATCH-INPUT-FILE
+               AT END MOVE '10' TO WS-INPUT-STATUS
+           END-READ.
+
+       PROCESS-ONE-ENTRY.
+           MOVE BI-VALUE TO val.
+           PERFORM WRITE-AUDIT-RECORD.
+           IF val >= PRM-VAL-MIN AND val <= PRM-VAL-MAX
+               PERFORM WRITE-MASTER-RECORD
+           END-IF.
+           ADD 1 TO WS-RECORD-NUMBER.
+           IF FUNCTION MOD(WS-RECORD-NUMBER, PRM-CHECKPOINT-INTERVAL)
+               = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-RECORD-NUMBER TO CK-LAST-RECORD-NUMBER.
+           OPEN OUTPUT PLAGES-CHECKPOINT-FILE.
+           WRITE PLAGES-CHECKPOINT-RECORD.
+           CLOSE PLAGES-CHECKPOINT-FILE.
+
+       WRITE-MASTER-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO PM-KEY-TIMESTAMP PM-TIMESTAMP.
+           MOVE WS-KEY-SEQUENCE TO PM-KEY-SEQUENCE.
+           MOVE val TO PM-VALUE.
+           OPEN I-O PLAGES-MASTER-FILE.
+           IF WS-MASTER-STATUS = '35'
+               OPEN OUTPUT PLAGES-MASTER-FILE
+               CLOSE PLAGES-MASTER-FILE
+               OPEN I-O PLAGES-MASTER-FILE
+           END-IF
+           WRITE PLAGES-MASTER-RECORD.
+           CLOSE PLAGES-MASTER-FILE.
+           ADD 1 TO WS-KEY-SEQUENCE.
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO PA-TIMESTAMP.
+           MOVE BI-VALUE TO PA-RAW-TEXT.
+           MOVE val TO PA-VALUE.
+           OPEN EXTEND PLAGES-AUDIT-FILE.
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT PLAGES-AUDIT-FILE
+               CLOSE PLAGES-AUDIT-FILE
+               OPEN EXTEND PLAGES-AUDIT-FILE
+           END-IF
+           WRITE PLAGES-AUDIT-RECORD.
+           CLOSE PLAGES-AUDIT-FILE.
