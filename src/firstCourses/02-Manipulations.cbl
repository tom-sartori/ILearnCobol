@@ -7,26 +7,143 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 02-Manipulations.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PLAGES-WORK-FILE
+               ASSIGN TO "PLAGESWK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WORK-STATUS.
+
+           SELECT PLAGES-EXCEPTION-FILE
+               ASSIGN TO "PLAGESEX2"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PLAGES-WORK-FILE.
+           COPY PLGWORK.
+
+       FD  PLAGES-EXCEPTION-FILE.
+           COPY PLGEXC.
+
        WORKING-STORAGE SECTION.
        77 a PIC 99.
        77 b PIC 99.
        77 c PIC 99.
+       77 ws-somme PIC 99 VALUE ZEROES.
+       77 ws-produit PIC 99 VALUE ZEROES.
+       77 WS-WORK-STATUS PIC XX.
+       77 WS-EXCEPTION-STATUS PIC XX.
+       77 WS-EXC-OPERATION PIC X(10).
+       77 WS-LEFTOVER-COUNT PIC 9(9) VALUE ZEROES.
 
 
        SCREEN SECTION.
+       1 pls-manip.
+           2 BLANK SCREEN.
+           2 LINE 6 COL 10 VALUE 'Saisir b : '.
+           2 saisie-b PIC 99 TO b REQUIRED.
+           2 LINE 8 COL 10 VALUE 'Saisir c : '.
+           2 saisie-c PIC 99 TO c REQUIRED.
+
        1 pla-resultat.
            2 BLANK SCREEN.
            2 LINE 5 COL 10 VALUE 'a = '.
            2 COL 14 PIC 99 FROM a.
+           2 LINE 6 COL 10 VALUE 'b = '.
+           2 COL 14 PIC 99 FROM b.
+           2 LINE 7 COL 10 VALUE 'c = '.
+           2 COL 14 PIC 99 FROM c.
+           2 LINE 9 COL 10 VALUE 'Somme (a+b+c) = '.
+           2 COL 26 PIC 99 FROM ws-somme.
+           2 LINE 10 COL 10 VALUE 'Produit (a*b*c) = '.
+           2 COL 28 PIC 99 FROM ws-produit.
 
 
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
+           OPEN INPUT PLAGES-WORK-FILE.
+           IF WS-WORK-STATUS = '00'
+               PERFORM PROCESS-BATCH-FILE
+               CLOSE PLAGES-WORK-FILE
+           ELSE
+               PERFORM PROCESS-INTERACTIVE-ENTRY
+           END-IF.
+
+           STOP RUN.
+
+       PROCESS-INTERACTIVE-ENTRY.
            MOVE 5 TO a.
 
+           DISPLAY pls-manip.
+           ACCEPT saisie-b.
+           ACCEPT saisie-c.
+
+           PERFORM COMPUTE-RESULT.
+
            DISPLAY pla-resultat.
 
-       STOP RUN.
+       PROCESS-BATCH-FILE.
+           PERFORM READ-WORK-RECORD.
+           PERFORM UNTIL WS-WORK-STATUS = '10'
+               MOVE PW-VALUE TO a
+               PERFORM READ-WORK-RECORD
+               IF WS-WORK-STATUS = '10'
+                   ADD 1 TO WS-LEFTOVER-COUNT
+               ELSE
+                   MOVE PW-VALUE TO b
+                   PERFORM READ-WORK-RECORD
+                   IF WS-WORK-STATUS = '10'
+                       ADD 2 TO WS-LEFTOVER-COUNT
+                   ELSE
+                       MOVE PW-VALUE TO c
+                       PERFORM COMPUTE-RESULT
+                       DISPLAY pla-resultat
+                       PERFORM READ-WORK-RECORD
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF WS-LEFTOVER-COUNT > 0
+               DISPLAY 'Plages work entries skipped (incomplete '
+                   'triplet) : ' WS-LEFTOVER-COUNT
+           END-IF.
+
+       READ-WORK-RECORD.
+           READ PLAGES-WORK-FILE
+               AT END MOVE '10' TO WS-WORK-STATUS
+           END-READ.
+
+       COMPUTE-RESULT.
+           MOVE 'SOMME' TO WS-EXC-OPERATION.
+           COMPUTE ws-somme = a + b + c
+               ON SIZE ERROR
+                   MOVE ZEROES TO ws-somme
+                   PERFORM WRITE-EXCEPTION-RECORD
+           END-COMPUTE.
+           MOVE 'PRODUIT' TO WS-EXC-OPERATION.
+           COMPUTE ws-produit = a * b * c
+               ON SIZE ERROR
+                   MOVE ZEROES TO ws-produit
+                   PERFORM WRITE-EXCEPTION-RECORD
+           END-COMPUTE.
+
+       WRITE-EXCEPTION-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO PX-TIMESTAMP.
+           MOVE a TO PX-A.
+           MOVE b TO PX-B.
+           MOVE c TO PX-C.
+           MOVE WS-EXC-OPERATION TO PX-OPERATION.
+           MOVE 'Arithmetic overflow - result set to zero'
+               TO PX-MESSAGE.
+           OPEN EXTEND PLAGES-EXCEPTION-FILE.
+           IF WS-EXCEPTION-STATUS = '35'
+               OPEN OUTPUT PLAGES-EXCEPTION-FILE
+               CLOSE PLAGES-EXCEPTION-FILE
+               OPEN EXTEND PLAGES-EXCEPTION-FILE
+           END-IF
+           WRITE PLAGES-EXCEPTION-RECORD.
+           CLOSE PLAGES-EXCEPTION-FILE.
