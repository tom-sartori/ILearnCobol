@@ -0,0 +1,127 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: End-of-day summary report over the PLAGES-MASTER
+      *          file: entry count, min/max/average of val.
+      * Tectonics: cobc
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 04-PlagesSummary.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLAGES-MASTER-FILE
+               ASSIGN TO "PLAGESM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PM-KEY
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT PLAGES-SUMMARY-FILE
+               ASSIGN TO "PLAGESRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PLAGES-MASTER-FILE.
+           COPY PLGMAST.
+
+       FD  PLAGES-SUMMARY-FILE.
+       01  PLAGES-SUMMARY-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WS-MASTER-STATUS PIC XX.
+       77 WS-REPORT-STATUS PIC XX.
+       77 WS-ENTRY-COUNT PIC 9(9) VALUE ZEROES.
+       77 WS-VAL-MIN PIC 9(15) VALUE 999999999999999.
+       77 WS-VAL-MAX PIC 9(15) VALUE ZEROES.
+       77 WS-VAL-TOTAL PIC 9(18) VALUE ZEROES.
+       77 WS-VAL-AVERAGE PIC 9(15) VALUE ZEROES.
+
+       01 WS-DETAIL-LINE.
+           05 FILLER                  PIC X(10) VALUE SPACES.
+           05 WS-D-LABEL              PIC X(20).
+           05 WS-D-VALUE              PIC Z(14)9.
+           05 FILLER                  PIC X(35) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           OPEN INPUT PLAGES-MASTER-FILE.
+           OPEN OUTPUT PLAGES-SUMMARY-FILE.
+
+           PERFORM WRITE-REPORT-HEADING.
+
+           IF WS-MASTER-STATUS = '35'
+               MOVE '10' TO WS-MASTER-STATUS
+           ELSE
+               PERFORM READ-MASTER-RECORD
+           END-IF.
+           PERFORM UNTIL WS-MASTER-STATUS = '10'
+               PERFORM ACCUMULATE-TOTALS
+               PERFORM READ-MASTER-RECORD
+           END-PERFORM.
+
+           PERFORM COMPUTE-AVERAGE.
+           PERFORM WRITE-REPORT-TOTALS.
+
+           CLOSE PLAGES-MASTER-FILE.
+           CLOSE PLAGES-SUMMARY-FILE.
+           STOP RUN.
+
+       READ-MASTER-RECORD.
+           READ PLAGES-MASTER-FILE NEXT RECORD
+               AT END MOVE '10' TO WS-MASTER-STATUS
+           END-READ.
+
+       ACCUMULATE-TOTALS.
+           ADD 1 TO WS-ENTRY-COUNT.
+           ADD PM-VALUE TO WS-VAL-TOTAL.
+           IF PM-VALUE < WS-VAL-MIN
+               MOVE PM-VALUE TO WS-VAL-MIN
+           END-IF.
+           IF PM-VALUE > WS-VAL-MAX
+               MOVE PM-VALUE TO WS-VAL-MAX
+           END-IF.
+
+       COMPUTE-AVERAGE.
+           IF WS-ENTRY-COUNT > 0
+               COMPUTE WS-VAL-AVERAGE =
+                   WS-VAL-TOTAL / WS-ENTRY-COUNT
+           ELSE
+               MOVE ZEROES TO WS-VAL-MIN
+           END-IF.
+
+       WRITE-REPORT-HEADING.
+           MOVE 'PLAGES DAILY SUMMARY REPORT' TO PLAGES-SUMMARY-LINE.
+           WRITE PLAGES-SUMMARY-LINE.
+           MOVE SPACES TO PLAGES-SUMMARY-LINE.
+           WRITE PLAGES-SUMMARY-LINE.
+
+       WRITE-REPORT-TOTALS.
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE 'Entry count :' TO WS-D-LABEL.
+           MOVE WS-ENTRY-COUNT TO WS-D-VALUE.
+           MOVE WS-DETAIL-LINE TO PLAGES-SUMMARY-LINE.
+           WRITE PLAGES-SUMMARY-LINE.
+
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE 'Minimum val :' TO WS-D-LABEL.
+           MOVE WS-VAL-MIN TO WS-D-VALUE.
+           MOVE WS-DETAIL-LINE TO PLAGES-SUMMARY-LINE.
+           WRITE PLAGES-SUMMARY-LINE.
+
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE 'Maximum val :' TO WS-D-LABEL.
+           MOVE WS-VAL-MAX TO WS-D-VALUE.
+           MOVE WS-DETAIL-LINE TO PLAGES-SUMMARY-LINE.
+           WRITE PLAGES-SUMMARY-LINE.
+
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE 'Average val :' TO WS-D-LABEL.
+           MOVE WS-VAL-AVERAGE TO WS-D-VALUE.
+           MOVE WS-DETAIL-LINE TO PLAGES-SUMMARY-LINE.
+           WRITE PLAGES-SUMMARY-LINE.
