@@ -8,9 +8,38 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 01-Plages.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLAGES-MASTER-FILE
+               ASSIGN TO "PLAGESM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-KEY
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT PLAGES-AUDIT-FILE
+               ASSIGN TO "PLAGESAU"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PLAGES-MASTER-FILE.
+           COPY PLGMAST.
+
+       FD  PLAGES-AUDIT-FILE.
+           COPY PLGAUD.
+
        WORKING-STORAGE SECTION.
+       COPY PLGPARM.
        77 val PIC 9(15).
+       77 WS-MASTER-STATUS PIC XX.
+       77 WS-AUDIT-STATUS PIC XX.
+       77 WS-KEY-SEQUENCE PIC 9(5) VALUE 1.
+       77 WS-VALID-ENTRY PIC X VALUE 'N'.
+           88 ENTRY-IS-VALID VALUE 'Y'.
+       77 WS-CONTINUE PIC X.
 
        SCREEN SECTION.
        1 pls-exemple.
@@ -18,14 +47,63 @@
            2 LINE 6 COL 10 VALUE 'Saisir une valeur : '.
            2 saisie PIC x(15) TO val REQUIRED.
 
+       1 pls-erreur.
+           2 BLANK SCREEN.
+           2 LINE 6 COL 10 VALUE 'Valeur hors limites. Recommencez.'.
+           2 LINE 8 COL 10 VALUE 'Plage autorisee : '.
+           2 COL 29 PIC 9(15) FROM PRM-VAL-MIN.
+           2 COL 45 VALUE ' a '.
+           2 COL 49 PIC 9(15) FROM PRM-VAL-MAX.
+           2 LINE 10 COL 10 VALUE 'Appuyez sur Entree pour continuer.'.
+           2 saisie-continue PIC x(1) TO WS-CONTINUE.
+
        1 pla-exemple.
            2 LINE 8 COL 10 VALUE 'Resultat : '.
            2 COL 30 PIC x(15) FROM saisie.
 
        PROCEDURE DIVISION.
 
-       DISPLAY pls-exemple.
-       ACCEPT saisie.
-       DISPLAY pla-exemple.
+       MAIN-PROCEDURE.
+           PERFORM UNTIL ENTRY-IS-VALID
+               DISPLAY pls-exemple
+               ACCEPT saisie
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM VALIDATE-RANGE
+           END-PERFORM.
+           DISPLAY pla-exemple.
+           PERFORM WRITE-MASTER-RECORD.
+           STOP RUN.
+
+       VALIDATE-RANGE.
+           IF val >= PRM-VAL-MIN AND val <= PRM-VAL-MAX
+               SET ENTRY-IS-VALID TO TRUE
+           ELSE
+               DISPLAY pls-erreur
+               ACCEPT saisie-continue
+           END-IF.
+
+       WRITE-MASTER-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO PM-KEY-TIMESTAMP PM-TIMESTAMP.
+           MOVE WS-KEY-SEQUENCE TO PM-KEY-SEQUENCE.
+           MOVE val TO PM-VALUE.
+           OPEN I-O PLAGES-MASTER-FILE.
+           IF WS-MASTER-STATUS = '35'
+               OPEN OUTPUT PLAGES-MASTER-FILE
+               CLOSE PLAGES-MASTER-FILE
+               OPEN I-O PLAGES-MASTER-FILE
+           END-IF
+           WRITE PLAGES-MASTER-RECORD.
+           CLOSE PLAGES-MASTER-FILE.
 
-       STOP RUN.
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO PA-TIMESTAMP.
+           MOVE saisie TO PA-RAW-TEXT.
+           MOVE val TO PA-VALUE.
+           OPEN EXTEND PLAGES-AUDIT-FILE.
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT PLAGES-AUDIT-FILE
+               CLOSE PLAGES-AUDIT-FILE
+               OPEN EXTEND PLAGES-AUDIT-FILE
+           END-IF
+           WRITE PLAGES-AUDIT-RECORD.
+           CLOSE PLAGES-AUDIT-FILE.
