@@ -0,0 +1,114 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Maintenance/inquiry transaction that looks up a prior
+      *          Plages entry by key and lets staff submit a correction
+      *          with a reason code, logging the change to history.
+      * Tectonics: cobc
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 05-PlagesInquiry.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLAGES-MASTER-FILE
+               ASSIGN TO "PLAGESM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-KEY
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT PLAGES-HISTORY-FILE
+               ASSIGN TO "PLAGESHI"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PLAGES-MASTER-FILE.
+           COPY PLGMAST.
+
+       FD  PLAGES-HISTORY-FILE.
+           COPY PLGHIST.
+
+       WORKING-STORAGE SECTION.
+       77 WS-MASTER-STATUS PIC XX.
+       77 WS-HISTORY-STATUS PIC XX.
+       77 WS-LOOKUP-KEY PIC X(26).
+       77 WS-NEW-VALUE PIC 9(15).
+       77 WS-REASON-CODE PIC X(2).
+
+       SCREEN SECTION.
+       1 pli-lookup.
+           2 BLANK SCREEN.
+           2 LINE 6 COL 10 VALUE 'Cle a rechercher : '.
+           2 saisie-key PIC x(26) TO WS-LOOKUP-KEY REQUIRED.
+
+       1 pli-notfound.
+           2 BLANK SCREEN.
+           2 LINE 6 COL 10 VALUE 'Entree introuvable pour cette cle.'.
+
+       1 pli-found.
+           2 BLANK SCREEN.
+           2 LINE 5 COL 10 VALUE 'Cle : '.
+           2 COL 20 PIC x(26) FROM PM-KEY.
+           2 LINE 6 COL 10 VALUE 'Valeur actuelle : '.
+           2 COL 30 PIC 9(15) FROM PM-VALUE.
+           2 LINE 7 COL 10 VALUE 'Horodatage : '.
+           2 COL 30 PIC x(21) FROM PM-TIMESTAMP.
+
+       1 pli-correction.
+           2 LINE 9 COL 10 VALUE 'Nouvelle valeur : '.
+           2 saisie-new-value PIC 9(15) TO WS-NEW-VALUE REQUIRED.
+           2 LINE 11 COL 10 VALUE 'Code motif (2 car) : '.
+           2 saisie-reason PIC x(2) TO WS-REASON-CODE REQUIRED.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY pli-lookup.
+           ACCEPT saisie-key.
+           MOVE WS-LOOKUP-KEY TO PM-KEY.
+
+           OPEN I-O PLAGES-MASTER-FILE.
+           IF WS-MASTER-STATUS = '35'
+               DISPLAY pli-notfound
+           ELSE
+               READ PLAGES-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY pli-notfound
+                   NOT INVALID KEY
+                       PERFORM PROCESS-CORRECTION
+               END-READ
+           END-IF.
+           CLOSE PLAGES-MASTER-FILE.
+           STOP RUN.
+
+       PROCESS-CORRECTION.
+           DISPLAY pli-found.
+           DISPLAY pli-correction.
+           ACCEPT saisie-new-value.
+           ACCEPT saisie-reason.
+
+           PERFORM WRITE-HISTORY-RECORD.
+
+           MOVE WS-NEW-VALUE TO PM-VALUE.
+           MOVE FUNCTION CURRENT-DATE TO PM-TIMESTAMP.
+           REWRITE PLAGES-MASTER-RECORD.
+
+       WRITE-HISTORY-RECORD.
+           MOVE PM-KEY TO PH-KEY.
+           MOVE PM-VALUE TO PH-OLD-VALUE.
+           MOVE WS-NEW-VALUE TO PH-NEW-VALUE.
+           MOVE WS-REASON-CODE TO PH-REASON-CODE.
+           MOVE FUNCTION CURRENT-DATE TO PH-TIMESTAMP.
+           OPEN EXTEND PLAGES-HISTORY-FILE.
+           IF WS-HISTORY-STATUS = '35'
+               OPEN OUTPUT PLAGES-HISTORY-FILE
+               CLOSE PLAGES-HISTORY-FILE
+               OPEN EXTEND PLAGES-HISTORY-FILE
+           END-IF
+           WRITE PLAGES-HISTORY-RECORD.
+           CLOSE PLAGES-HISTORY-FILE.
