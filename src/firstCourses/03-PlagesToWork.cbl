@@ -0,0 +1,83 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Batch job that drains the PLAGES-MASTER file into the
+      *          PLAGES-WORK intermediate file so a day's worth of
+      *          Plages entries can be fed through 02-Manipulations
+      *          without re-keying. a/b/c in 02-Manipulations are
+      *          PIC 99, so only master entries with val 0-99 are
+      *          eligible for the pipeline; entries above 99 are
+      *          skipped (counted, not mangled) rather than folded
+      *          into range with FUNCTION MOD.
+      * Tectonics: cobc
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 03-PlagesToWork.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLAGES-MASTER-FILE
+               ASSIGN TO "PLAGESM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PM-KEY
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT PLAGES-WORK-FILE
+               ASSIGN TO "PLAGESWK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WORK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PLAGES-MASTER-FILE.
+           COPY PLGMAST.
+
+       FD  PLAGES-WORK-FILE.
+           COPY PLGWORK.
+
+       WORKING-STORAGE SECTION.
+       77 WS-MASTER-STATUS PIC XX.
+       77 WS-WORK-STATUS PIC XX.
+       77 WS-RECORD-COUNT PIC 9(9) VALUE ZEROES.
+       77 WS-SKIPPED-COUNT PIC 9(9) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           OPEN INPUT PLAGES-MASTER-FILE.
+           OPEN OUTPUT PLAGES-WORK-FILE.
+
+           IF WS-MASTER-STATUS = '35'
+               MOVE '10' TO WS-MASTER-STATUS
+           ELSE
+               PERFORM READ-MASTER-RECORD
+           END-IF.
+           PERFORM UNTIL WS-MASTER-STATUS = '10'
+               PERFORM WRITE-WORK-RECORD
+               PERFORM READ-MASTER-RECORD
+           END-PERFORM.
+
+           CLOSE PLAGES-MASTER-FILE.
+           CLOSE PLAGES-WORK-FILE.
+           DISPLAY 'Plages entries exported to work file : '
+               WS-RECORD-COUNT.
+           DISPLAY 'Plages entries skipped (val > 99)    : '
+               WS-SKIPPED-COUNT.
+           STOP RUN.
+
+       READ-MASTER-RECORD.
+           READ PLAGES-MASTER-FILE NEXT RECORD
+               AT END MOVE '10' TO WS-MASTER-STATUS
+           END-READ.
+
+       WRITE-WORK-RECORD.
+           IF PM-VALUE <= 99
+               MOVE PM-VALUE TO PW-VALUE
+               WRITE PLAGES-WORK-RECORD
+               ADD 1 TO WS-RECORD-COUNT
+           ELSE
+               ADD 1 TO WS-SKIPPED-COUNT
+           END-IF.
